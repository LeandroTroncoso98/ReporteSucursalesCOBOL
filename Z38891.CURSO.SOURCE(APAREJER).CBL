@@ -10,15 +10,20 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-            SELECT SUCURSAL-EN1 ASSIGN TO SUC01
+            SELECT BRANCH-CTL ASSIGN TO BRANCHES
             ORGANIZATION IS SEQUENTIAL
             ACCESS IS SEQUENTIAL
-            FILE STATUS IS FS-SUC01.
+            FILE STATUS IS FS-BRCTL.
 
-            SELECT SUCURSAL-EN2 ASSIGN TO SUC02
+            SELECT SUCURSAL-EN ASSIGN TO DYNAMIC WS-BRANCH-DDNAME
             ORGANIZATION IS SEQUENTIAL
             ACCESS IS SEQUENTIAL
-            FILE STATUS IS FS-SUC02.
+            FILE STATUS IS FS-SUC.
+
+            SELECT PARAM-FL ASSIGN TO PARMIN
+            ORGANIZATION IS SEQUENTIAL
+            ACCESS IS SEQUENTIAL
+            FILE STATUS IS FS-PARMIN.
 
             SELECT OBJETIVO-EN ASSIGN TO OBJ
             ORGANIZATION IS SEQUENTIAL
@@ -30,71 +35,183 @@
             ACCESS IS SEQUENTIAL
             FILE STATUS IS FS-OUTFILE.
 
+            SELECT EXCEPCIONES ASSIGN TO EXCPT
+            ORGANIZATION IS SEQUENTIAL
+            ACCESS IS SEQUENTIAL
+            FILE STATUS IS FS-EXCPT.
+
+            SELECT TOTAL-CSV ASSIGN TO CSVOUT
+            ORGANIZATION IS SEQUENTIAL
+            ACCESS IS SEQUENTIAL
+            FILE STATUS IS FS-CSVOUT.
+
+            SELECT RUN-LOG ASSIGN TO RUNLOG
+            ORGANIZATION IS SEQUENTIAL
+            ACCESS IS SEQUENTIAL
+            FILE STATUS IS FS-RUNLOG.
+
        DATA DIVISION.
        FILE SECTION.
-       FD SUCURSAL-EN1 RECORDING MODE IS F
-                       DATA RECORD IS REG-SUC01.
-       01 REG-SUC01.
-          05 SUC01-NUMERO         PIC 9(3).
-          05 SUC01-DEPTO          PIC X(19).
-          05 SUC01-MONTO          PIC 9(6)V99.
-
-       FD SUCURSAL-EN2 RECORDING MODE IS F
-                       DATA RECORD IS REG-SUC02.
-       01 REG-SUC02.
-          05 SUC02-NUMERO         PIC 9(3).
-          05 SUC02-DEPTO          PIC X(19).
-          05 SUC02-MONTO          PIC 9(6)V99.
+
+       FD BRANCH-CTL RECORDING MODE IS F
+                     DATA RECORD IS REG-BR-CTL.
+       01 REG-BR-CTL               PIC X(8).
+
+       FD SUCURSAL-EN RECORDING MODE IS F
+                      DATA RECORD IS REG-SUCURSAL.
+       01 REG-SUCURSAL.
+          05 SUC-NUMERO            PIC 9(3).
+          05 SUC-DEPTO             PIC X(19).
+          05 SUC-MONTO             PIC 9(6)V99.
+
+       FD PARAM-FL RECORDING MODE IS F
+                   DATA RECORD IS REG-PARM.
+       01 REG-PARM.
+          05 PARM-PERIODO          PIC 9(6).
+
        FD OBJETIVO-EN RECORDING MODE IS F
                       DATA RECORD IS REG-OBJ.
        01 REG-OBJ.
-          05 OBJ-NUMERO           PIC 9(3).
-          05 OBJ-MONTO            PIC 9(7)V99.
+          05 OBJ-PERIODO           PIC 9(6).
+          05 OBJ-NUMERO            PIC 9(3).
+          05 OBJ-MONTO             PIC 9(7)V99.
 
        FD TOTAL-SALIDA RECORDING MODE IS F
                        DATA RECORD IS REG-TOTAL.
-       01 REG-TOTAL               PIC X(66).
+       01 REG-TOTAL                PIC X(100).
+
+       FD EXCEPCIONES RECORDING MODE IS F
+                      DATA RECORD IS REG-EXCEPT.
+       01 REG-EXCEPT               PIC X(80).
+
+       FD TOTAL-CSV RECORDING MODE IS F
+                    DATA RECORD IS REG-CSV.
+       01 REG-CSV                  PIC X(80).
+
+       FD RUN-LOG RECORDING MODE IS F
+                  DATA RECORD IS REG-RUNLOG.
+       01 REG-RUNLOG               PIC X(120).
 
        WORKING-STORAGE SECTION.
-       77 FS-SUC01                PIC 99.
-          88 FS-SUC01-OK          VALUE 00.
-          88 FS-SUC01-FIN         VALUE 10.
+       77 FS-BRCTL                PIC 99.
+          88 FS-BRCTL-OK          VALUE 00.
+          88 FS-BRCTL-FIN         VALUE 10.
 
-       77 FS-SUC02                PIC 99.
-          88 FS-SUC02-OK          VALUE 00.
-          88 FS-SUC02-FIN         VALUE 10.
+       77 FS-SUC                  PIC 99.
+          88 FS-SUC-OK            VALUE 00.
+          88 FS-SUC-FIN           VALUE 10.
 
-       77 FS-OUTFILE              PIC 99.
-          88 FS-OUTFILE-OK        VALUE 00.
-          88 FS-OUTFILE-FIN       VALUE 10.
+       77 FS-PARMIN               PIC 99.
+          88 FS-PARMIN-OK         VALUE 00.
+          88 FS-PARMIN-FIN        VALUE 10.
 
        77 FS-OBJ                  PIC 99.
           88 FS-OBJ-OK            VALUE 00.
           88 FS-OBJ-FIN           VALUE 10.
 
+       77 FS-OUTFILE               PIC 99.
+          88 FS-OUTFILE-OK        VALUE 00.
+          88 FS-OUTFILE-FIN       VALUE 10.
+
+       77 FS-EXCPT                PIC 99.
+          88 FS-EXCPT-OK          VALUE 00.
+          88 FS-EXCPT-FIN         VALUE 10.
+
+       77 FS-CSVOUT               PIC 99.
+          88 FS-CSVOUT-OK         VALUE 00.
+          88 FS-CSVOUT-FIN        VALUE 10.
+
+       77 FS-RUNLOG               PIC 99.
+          88 FS-RUNLOG-OK         VALUE 00.
+          88 FS-RUNLOG-FIN        VALUE 10.
+
+       01 WS-FLAGS.
+          05 WS-ABORT-FLAG        PIC X VALUE "N".
+             88 WS-ABORTAR        VALUE "S".
+          05 WS-BRCTL-ABIERTO     PIC X VALUE "N".
+             88 WS-BRCTL-OPEN     VALUE "S".
+          05 WS-PARMIN-ABIERTO    PIC X VALUE "N".
+             88 WS-PARMIN-OPEN    VALUE "S".
+          05 WS-OBJ-ABIERTO       PIC X VALUE "N".
+             88 WS-OBJ-OPEN       VALUE "S".
+          05 WS-OUT-ABIERTO       PIC X VALUE "N".
+             88 WS-OUT-OPEN       VALUE "S".
+          05 WS-EXCPT-ABIERTO     PIC X VALUE "N".
+             88 WS-EXCPT-OPEN     VALUE "S".
+          05 WS-CSVOUT-ABIERTO    PIC X VALUE "N".
+             88 WS-CSVOUT-OPEN    VALUE "S".
+
+       01 WS-BRANCH-DDNAME        PIC X(8).
+       01 WS-RETURN-CODE          PIC 9(4) VALUE ZERO.
+       01 WS-BR-PREV-NUMERO       PIC 9(3) VALUE ZERO.
+       01 WS-PERIODO              PIC 9(6) VALUE ZERO.
+
+       01 WS-CNT-BRANCHES-PROC    PIC 9(3) VALUE ZERO.
+       01 WS-CNT-EXCEPCIONES      PIC 9(5) VALUE ZERO.
+       01 WS-CNT-EXCEPCIONES-ED   PIC ZZZZ9.
+       01 WS-CNT-SUC-REGISTROS    PIC 9(7) VALUE ZERO.
+       01 WS-CNT-OBJ-REGISTROS   PIC 9(5) VALUE ZERO.
+       01 WS-CNT-OBJ-LEIDOS       PIC 9(5) VALUE ZERO.
+       01 WS-CNT-DETALLE          PIC 9(3) VALUE ZERO.
+       01 WS-CNT-BRANCHES-PROC-ED PIC ZZ9.
+       01 WS-DEPTO-CANT-SUC-ED    PIC ZZ9.
+
+       01 WS-RUNLOG-TS            PIC X(21).
+       01 WS-RUN-STATUS           PIC X(20).
+
+       01 WS-IDX                  PIC 9(4).
+       01 WS-IDX-ED               PIC ZZ9.
+
+       01 WS-GT-MONTO-RAW         PIC 9(9)V99 VALUE ZERO.
+       01 WS-GT-OBJ-RAW           PIC 9(9)V99 VALUE ZERO.
+
+       01 WS-DEPTO-TABLE.
+          05 WS-DEPTO-ENTRY OCCURS 999 TIMES.
+             10 WS-DEPTO-ACTIVO      PIC X VALUE "N".
+                88 WS-DEPTO-VISTO    VALUE "S".
+             10 WS-DEPTO-NOMBRE      PIC X(19) VALUE SPACES.
+             10 WS-DEPTO-MONTO       PIC 9(9)V99 VALUE ZERO.
+             10 WS-DEPTO-CANT-SUC    PIC 9(3)    VALUE ZERO.
+             10 WS-DEPTO-EN-BRANCH   PIC X VALUE SPACE.
+                88 WS-DEPTO-EN-BRANCH-ACTUAL VALUE "S".
+
+       01 WS-OBJ-TABLE.
+          05 WS-OBJ-ENTRY OCCURS 999 TIMES.
+             10 WS-OBJ-ACTIVO        PIC X VALUE "N".
+                88 WS-OBJ-CARGADO    VALUE "S".
+             10 WS-OBJ-MONTO         PIC 9(7)V99 VALUE ZERO.
+
        01 WS-GUIONES.
           05 FILLER               PIC X VALUE SPACES.
-          05 FILLER               PIC X(64) VALUE ALL "-".
+          05 FILLER               PIC X(98) VALUE ALL "-".
           05 FILLER               PIC X VALUE SPACES.
 
        01 WS-TITULO.
           05 FILLER               PIC X VALUE '|'.
-          05 FILLER               PIC X(18) VALUE SPACES.
+          05 FILLER               PIC X(35) VALUE SPACES.
           05 WS-TIT-1             PIC X(28)
                                    VALUE "RESUMEN DE GANANCIAS GENERAL".
-          05 FILLER               PIC X(18) VALUE SPACES.
+          05 FILLER               PIC X(35) VALUE SPACES.
           05 FILLER               PIC X VALUE '|'.
 
        01 WS-SUBTITULOS.
           05 FILLER               PIC X VALUE "|".
           05 FILLER               PIC X VALUE SPACE.
-          05 FILLER               PIC X(12)
-                                   VALUE "DEPARTAMENTO".
-          05 FILLER               PIC X(10) VALUE SPACES.
+          05 FILLER               PIC X(12) VALUE "DEPARTAMENTO".
+          05 FILLER               PIC X(7) VALUE SPACES.
+          05 FILLER               PIC X(3) VALUE SPACES.
           05 FILLER               PIC X(5) VALUE "MONTO".
-          05 FILLER               PIC X(14) VALUE SPACES.
+          05 FILLER               PIC X(5) VALUE SPACES.
+          05 FILLER               PIC X(3) VALUE SPACES.
           05 FILLER               PIC X(8) VALUE "OBJETIVO".
-          05 FILLER               PIC X(14) VALUE SPACES.
+          05 FILLER               PIC X(4) VALUE SPACES.
+          05 FILLER               PIC X(3) VALUE SPACES.
+          05 FILLER               PIC X(10) VALUE "DIFERENCIA".
+          05 FILLER               PIC X(1) VALUE SPACES.
+          05 FILLER               PIC X(3) VALUE SPACES.
+          05 FILLER               PIC X(6) VALUE "% OBJ.".
+          05 FILLER               PIC X(1) VALUE SPACES.
+          05 FILLER               PIC X(26) VALUE SPACES.
           05 FILLER               PIC X VALUE "|".
 
        01 WS-DETALLE.
@@ -102,111 +219,481 @@
           05 FILLER               PIC X VALUE SPACE.
           05 WS-DEP-NOMBRE        PIC X(19).
           05 FILLER               PIC X(3) VALUE SPACES.
-          05 WS-DEP-MONTO         PIC $$$$$$9,99.
-          05 FILLER               PIC X(9) VALUE SPACES.
-          05 WS-DEP-OBJETIVO      PIC X(10).
-          05 FILLER               PIC X(12) VALUE SPACES.
+          05 WS-DEP-MONTO         PIC $$$$$$$$9,99.
+          05 FILLER               PIC X(3) VALUE SPACES.
+          05 WS-DEP-OBJETIVO      PIC X(12).
+          05 FILLER               PIC X(3) VALUE SPACES.
+          05 WS-DEP-DIFERENCIA    PIC -ZZZZZZZZ9,99.
+          05 FILLER               PIC X(3) VALUE SPACES.
+          05 WS-DEP-PORCENT       PIC ZZ9,99.
+          05 FILLER               PIC X VALUE "%".
+          05 FILLER               PIC X(22) VALUE SPACES.
           05 FILLER               PIC X VALUE "|".
 
-       77 WS-TOTAL-DEPTO          PIC 9(7)V99.
+       01 WS-GRANTOTAL.
+          05 FILLER               PIC X VALUE "|".
+          05 FILLER               PIC X VALUE SPACE.
+          05 FILLER               PIC X(19) VALUE "TOTAL GENERAL".
+          05 FILLER               PIC X(3) VALUE SPACES.
+          05 WS-GT-MONTO          PIC $$$$$$$$9,99.
+          05 FILLER               PIC X(3) VALUE SPACES.
+          05 WS-GT-ESTADO         PIC X(12).
+          05 FILLER               PIC X(3) VALUE SPACES.
+          05 WS-GT-DIFERENCIA     PIC -ZZZZZZZZ9,99.
+          05 FILLER               PIC X(3) VALUE SPACES.
+          05 WS-GT-PORCENT        PIC ZZ9,99.
+          05 FILLER               PIC X VALUE "%".
+          05 FILLER               PIC X(22) VALUE SPACES.
+          05 FILLER               PIC X VALUE "|".
+
+       01 WS-CSV-MONTO            PIC ZZZZZZZZ9,99.
 
        PROCEDURE DIVISION.
 
        0100-INIT-PROGRAM.
+           PERFORM 0150-INICIALIZAR-WORKING-STORAGE
            PERFORM 0200-OPEN-FILE
-           PERFORM 0300-PROCESS-PROGRAM
+           IF NOT WS-ABORTAR
+              PERFORM 0300-PROCESS-PROGRAM
+           END-IF
            PERFORM 0500-CLOSE-FILE
+           PERFORM 0900-ESCRIBIR-RUNLOG
            PERFORM 0600-CLOSE-PROGRAM.
 
+       0150-INICIALIZAR-WORKING-STORAGE.
+           INITIALIZE WS-DEPTO-TABLE
+           INITIALIZE WS-OBJ-TABLE
+           MOVE "N" TO WS-ABORT-FLAG.
+
        0200-OPEN-FILE.
-           PERFORM 0210-OPEN-SUC01
-           PERFORM 0220-OPEN-SUC02
-           PERFORM 0230-OPEN-OBJ
-           PERFORM 0240-OPEN-OUTFILE.
-
-       0210-OPEN-SUC01.
-           OPEN INPUT SUCURSAL-EN1
-           IF NOT FS-SUC01-OK THEN
-              DISPLAY "FS-SUC01: " FS-SUC01
-              PERFORM 0600-CLOSE-PROGRAM
+           PERFORM 0210-OPEN-BRANCH-CTL
+           IF NOT WS-ABORTAR
+              PERFORM 0215-OPEN-PARMIN
+           END-IF
+           IF NOT WS-ABORTAR
+              PERFORM 0216-LEER-PARMIN
+           END-IF
+           IF NOT WS-ABORTAR
+              PERFORM 0220-OPEN-OBJ
+           END-IF
+           IF NOT WS-ABORTAR
+              PERFORM 0225-CARGAR-OBJETIVOS
+           END-IF
+           IF NOT WS-ABORTAR
+              PERFORM 0230-OPEN-OUTFILE
+           END-IF
+           IF NOT WS-ABORTAR
+              PERFORM 0234-OPEN-EXCEPT
+           END-IF
+           IF NOT WS-ABORTAR
+              PERFORM 0236-OPEN-CSVOUT
            END-IF.
 
-       0220-OPEN-SUC02.
-           OPEN INPUT SUCURSAL-EN2
-           IF NOT FS-SUC02-OK THEN
-              DISPLAY "FS-SUC02: " FS-SUC02
-              PERFORM 0600-CLOSE-PROGRAM
+       0215-OPEN-PARMIN.
+           OPEN INPUT PARAM-FL
+           IF NOT FS-PARMIN-OK THEN
+              DISPLAY "FS-PARMIN: " FS-PARMIN
+              SET WS-ABORTAR TO TRUE
+              MOVE 14 TO WS-RETURN-CODE
+           ELSE
+              SET WS-PARMIN-OPEN TO TRUE
+           END-IF.
+
+       0216-LEER-PARMIN.
+           READ PARAM-FL
+           IF FS-PARMIN-OK
+              MOVE PARM-PERIODO TO WS-PERIODO
+           ELSE
+              DISPLAY "ERROR: PARMIN VACIO, FALTA EL PERIODO A PROCESAR"
+              SET WS-ABORTAR TO TRUE
+              MOVE 26 TO WS-RETURN-CODE
+           END-IF
+           CLOSE PARAM-FL
+           MOVE "N" TO WS-PARMIN-ABIERTO.
+
+       0210-OPEN-BRANCH-CTL.
+           OPEN INPUT BRANCH-CTL
+           IF NOT FS-BRCTL-OK THEN
+              DISPLAY "FS-BRCTL: " FS-BRCTL
+              SET WS-ABORTAR TO TRUE
+              MOVE 12 TO WS-RETURN-CODE
+           ELSE
+              SET WS-BRCTL-OPEN TO TRUE
            END-IF.
 
-       0230-OPEN-OBJ.
+       0220-OPEN-OBJ.
            OPEN INPUT OBJETIVO-EN
            IF NOT FS-OBJ-OK THEN
               DISPLAY "FS-OBJ: " FS-OBJ
-              PERFORM 0600-CLOSE-PROGRAM
+              SET WS-ABORTAR TO TRUE
+              MOVE 18 TO WS-RETURN-CODE
+           ELSE
+              SET WS-OBJ-OPEN TO TRUE
            END-IF.
 
-       0240-OPEN-OUTFILE.
+       0230-OPEN-OUTFILE.
            OPEN OUTPUT TOTAL-SALIDA
            IF NOT FS-OUTFILE-OK THEN
               DISPLAY "FS-OUTFILE: " FS-OUTFILE
-              PERFORM 0600-CLOSE-PROGRAM
+              SET WS-ABORTAR TO TRUE
+              MOVE 20 TO WS-RETURN-CODE
+           ELSE
+              SET WS-OUT-OPEN TO TRUE
+           END-IF.
+
+       0234-OPEN-EXCEPT.
+           OPEN OUTPUT EXCEPCIONES
+           IF NOT FS-EXCPT-OK THEN
+              DISPLAY "FS-EXCPT: " FS-EXCPT
+              SET WS-ABORTAR TO TRUE
+              MOVE 24 TO WS-RETURN-CODE
+           ELSE
+              SET WS-EXCPT-OPEN TO TRUE
+           END-IF.
+
+       0225-CARGAR-OBJETIVOS.
+           PERFORM UNTIL FS-OBJ-FIN
+              READ OBJETIVO-EN
+              IF FS-OBJ-OK
+                 ADD 1 TO WS-CNT-OBJ-LEIDOS
+                 IF OBJ-PERIODO = WS-PERIODO AND OBJ-NUMERO NOT = ZERO
+                    SET WS-OBJ-CARGADO(OBJ-NUMERO) TO TRUE
+                    MOVE OBJ-MONTO TO WS-OBJ-MONTO(OBJ-NUMERO)
+                    ADD 1 TO WS-CNT-OBJ-REGISTROS
+                 END-IF
+              END-IF
+           END-PERFORM
+           CLOSE OBJETIVO-EN
+           MOVE "N" TO WS-OBJ-ABIERTO.
+
+       0236-OPEN-CSVOUT.
+           OPEN OUTPUT TOTAL-CSV
+           IF NOT FS-CSVOUT-OK THEN
+              DISPLAY "FS-CSVOUT: " FS-CSVOUT
+              SET WS-ABORTAR TO TRUE
+              MOVE 22 TO WS-RETURN-CODE
+           ELSE
+              SET WS-CSVOUT-OPEN TO TRUE
            END-IF.
 
        0300-PROCESS-PROGRAM.
-           INITIALIZE WS-TOTAL-DEPTO
-           PERFORM 0310-UPLOAD-TITLE
-           PERFORM 0320-READ-SUCURSALES
-           PERFORM 0330-COMPARE-TO-DEPTO UNTIL FS-SUC01-FIN
-                                         OR    FS-SUC02-FIN
+           PERFORM 0320-PROCESAR-BRANCHES
+           IF NOT WS-ABORTAR
+              PERFORM 0340-EMITIR-REPORTE
+           END-IF
+           IF NOT WS-ABORTAR
+              PERFORM 0360-EMITIR-RECONCILIACION
+           END-IF.
+
+       0320-PROCESAR-BRANCHES.
+           PERFORM UNTIL FS-BRCTL-FIN OR WS-ABORTAR
+              READ BRANCH-CTL
+              IF FS-BRCTL-OK
+                 IF REG-BR-CTL NOT = SPACES
+                    MOVE REG-BR-CTL TO WS-BRANCH-DDNAME
+                    PERFORM 0322-PROCESAR-UN-BRANCH
+                 END-IF
+              END-IF
+           END-PERFORM.
+
+       0322-PROCESAR-UN-BRANCH.
+           OPEN INPUT SUCURSAL-EN
+           IF NOT FS-SUC-OK
+              DISPLAY "ERROR AL ABRIR SUCURSAL " WS-BRANCH-DDNAME
+                      " FS=" FS-SUC
+              SET WS-ABORTAR TO TRUE
+              MOVE 16 TO WS-RETURN-CODE
+           ELSE
+              ADD 1 TO WS-CNT-BRANCHES-PROC
+              MOVE ZERO TO WS-BR-PREV-NUMERO
+              PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 999
+                 MOVE SPACE TO WS-DEPTO-EN-BRANCH(WS-IDX)
+              END-PERFORM
+              PERFORM UNTIL FS-SUC-FIN OR WS-ABORTAR
+                 READ SUCURSAL-EN
+                 IF FS-SUC-OK
+                    PERFORM 0324-ACUMULAR-REGISTRO
+                 END-IF
+              END-PERFORM
+              CLOSE SUCURSAL-EN
+           END-IF.
+
+       0324-ACUMULAR-REGISTRO.
+           IF SUC-NUMERO < WS-BR-PREV-NUMERO
+              DISPLAY "ERROR: ARCHIVO " WS-BRANCH-DDNAME
+                      " NO ESTA EN ORDEN ASCENDENTE DE DEPTO -"
+                      " DEPTO " SUC-NUMERO " LUEGO DE "
+                      WS-BR-PREV-NUMERO
+              SET WS-ABORTAR TO TRUE
+              MOVE 28 TO WS-RETURN-CODE
+           ELSE
+              MOVE SUC-NUMERO TO WS-BR-PREV-NUMERO
+              ADD 1 TO WS-CNT-SUC-REGISTROS
+              IF SUC-NUMERO NOT = ZERO
+                 IF NOT WS-DEPTO-VISTO(SUC-NUMERO)
+                    SET WS-DEPTO-VISTO(SUC-NUMERO) TO TRUE
+                    MOVE SUC-DEPTO TO WS-DEPTO-NOMBRE(SUC-NUMERO)
+                 END-IF
+                 ADD SUC-MONTO TO WS-DEPTO-MONTO(SUC-NUMERO)
+                 IF NOT WS-DEPTO-EN-BRANCH-ACTUAL(SUC-NUMERO)
+                    SET WS-DEPTO-EN-BRANCH-ACTUAL(SUC-NUMERO) TO TRUE
+                    ADD 1 TO WS-DEPTO-CANT-SUC(SUC-NUMERO)
+                 END-IF
+              END-IF
+           END-IF.
+
+       0340-EMITIR-REPORTE.
+           PERFORM 0342-UPLOAD-TITLE
+           MOVE ZERO TO WS-GT-MONTO-RAW WS-GT-OBJ-RAW
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 999
+              IF WS-DEPTO-VISTO(WS-IDX)
+                 PERFORM 0344-UPLOAD-DETALLE
+              END-IF
+           END-PERFORM
+           WRITE REG-TOTAL FROM WS-GUIONES
+           PERFORM 0346-EMITIR-GRAN-TOTAL
            WRITE REG-TOTAL FROM WS-GUIONES.
 
-       0310-UPLOAD-TITLE.
+       0342-UPLOAD-TITLE.
            WRITE REG-TOTAL FROM WS-GUIONES
            WRITE REG-TOTAL FROM WS-TITULO
            WRITE REG-TOTAL FROM WS-GUIONES
            WRITE REG-TOTAL FROM WS-SUBTITULOS
-           WRITE REG-TOTAL FROM WS-GUIONES.
+           WRITE REG-TOTAL FROM WS-GUIONES
+           MOVE SPACES TO REG-CSV
+           STRING "DEPARTAMENTO;MONTO;OBJETIVO;DIFERENCIA;% OBJ."
+                                              DELIMITED BY SIZE
+             INTO REG-CSV
+           END-STRING
+           WRITE REG-CSV.
+
+       0344-UPLOAD-DETALLE.
+           ADD 1 TO WS-CNT-DETALLE
+           MOVE WS-DEPTO-NOMBRE(WS-IDX) TO WS-DEP-NOMBRE
+           MOVE WS-DEPTO-MONTO(WS-IDX) TO WS-DEP-MONTO
+           PERFORM 0400-OBJECTIVE-REACHED
+           ADD WS-DEPTO-MONTO(WS-IDX) TO WS-GT-MONTO-RAW
+           IF WS-OBJ-CARGADO(WS-IDX)
+              ADD WS-OBJ-MONTO(WS-IDX) TO WS-GT-OBJ-RAW
+           END-IF
+           WRITE REG-TOTAL FROM WS-DETALLE
+           MOVE WS-DEPTO-MONTO(WS-IDX) TO WS-CSV-MONTO
+           PERFORM 0348-ESCRIBIR-CSV.
+
+       0348-ESCRIBIR-CSV.
+           MOVE SPACES TO REG-CSV
+           STRING FUNCTION TRIM(WS-DEP-NOMBRE)   DELIMITED BY SIZE
+                  ";"                            DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-MONTO)     DELIMITED BY SIZE
+                  ";"                            DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-DEP-OBJETIVO)  DELIMITED BY SIZE
+                  ";"                            DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-DEP-DIFERENCIA)
+                                                  DELIMITED BY SIZE
+                  ";"                            DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-DEP-PORCENT)   DELIMITED BY SIZE
+             INTO REG-CSV
+           END-STRING
+           WRITE REG-CSV.
 
-       0320-READ-SUCURSALES.
-           READ SUCURSAL-EN1
-           READ SUCURSAL-EN2
-           READ OBJETIVO-EN.
+       0400-OBJECTIVE-REACHED.
+           IF WS-OBJ-CARGADO(WS-IDX)
+              IF WS-DEPTO-MONTO(WS-IDX) >= WS-OBJ-MONTO(WS-IDX)
+                 MOVE "LOGRADO" TO WS-DEP-OBJETIVO
+              ELSE
+                 MOVE "NO LOGRADO" TO WS-DEP-OBJETIVO
+              END-IF
+              COMPUTE WS-DEP-DIFERENCIA =
+                 WS-OBJ-MONTO(WS-IDX) - WS-DEPTO-MONTO(WS-IDX)
+                 ON SIZE ERROR
+                    MOVE 999999999,99 TO WS-DEP-DIFERENCIA
+              END-COMPUTE
+              COMPUTE WS-DEP-PORCENT ROUNDED =
+                 (WS-DEPTO-MONTO(WS-IDX) / WS-OBJ-MONTO(WS-IDX)) * 100
+                 ON SIZE ERROR
+                    MOVE 999,99 TO WS-DEP-PORCENT
+              END-COMPUTE
+           ELSE
+              MOVE SPACES TO WS-DEP-OBJETIVO
+              MOVE ZERO TO WS-DEP-DIFERENCIA
+              MOVE ZERO TO WS-DEP-PORCENT
+           END-IF.
 
-       0330-COMPARE-TO-DEPTO.
-           IF SUC01-NUMERO = SUC02-NUMERO
-              ADD SUC01-MONTO TO SUC02-MONTO GIVING WS-TOTAL-DEPTO
-              PERFORM 0340-UPLOAD-DETALLES
-              PERFORM 0320-READ-SUCURSALES
+       0346-EMITIR-GRAN-TOTAL.
+           MOVE WS-GT-MONTO-RAW TO WS-GT-MONTO
+           IF WS-GT-OBJ-RAW = ZERO
+              MOVE SPACES TO WS-GT-ESTADO
+              MOVE ZERO TO WS-GT-DIFERENCIA
+              MOVE ZERO TO WS-GT-PORCENT
            ELSE
-              IF SUC01-NUMERO > SUC02-NUMERO
-                 READ SUCURSAL-EN1
+              IF WS-GT-MONTO-RAW >= WS-GT-OBJ-RAW
+                 MOVE "LOGRADO" TO WS-GT-ESTADO
               ELSE
-                 READ SUCURSAL-EN2
+                 MOVE "NO LOGRADO" TO WS-GT-ESTADO
+              END-IF
+              COMPUTE WS-GT-DIFERENCIA = WS-GT-OBJ-RAW - WS-GT-MONTO-RAW
+                 ON SIZE ERROR
+                    MOVE 999999999,99 TO WS-GT-DIFERENCIA
+              END-COMPUTE
+              COMPUTE WS-GT-PORCENT ROUNDED =
+                 (WS-GT-MONTO-RAW / WS-GT-OBJ-RAW) * 100
+                 ON SIZE ERROR
+                    MOVE 999,99 TO WS-GT-PORCENT
+              END-COMPUTE
+           END-IF
+           WRITE REG-TOTAL FROM WS-GRANTOTAL
+           MOVE WS-GT-MONTO-RAW TO WS-CSV-MONTO
+           MOVE SPACES TO REG-CSV
+           STRING "TOTAL GENERAL"                DELIMITED BY SIZE
+                  ";"                            DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-MONTO)     DELIMITED BY SIZE
+                  ";"                            DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-GT-ESTADO)     DELIMITED BY SIZE
+                  ";"                            DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-GT-DIFERENCIA) DELIMITED BY SIZE
+                  ";"                            DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-GT-PORCENT)    DELIMITED BY SIZE
+             INTO REG-CSV
+           END-STRING
+           WRITE REG-CSV.
+
+       0360-EMITIR-RECONCILIACION.
+           MOVE SPACES TO REG-EXCEPT
+           STRING "RECONCILIACION - DEPTOS SIN COBERTURA EN"
+                                              DELIMITED BY SIZE
+                  " TODAS LAS SUCURSALES"    DELIMITED BY SIZE
+             INTO REG-EXCEPT
+           END-STRING
+           WRITE REG-EXCEPT
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 999
+              IF WS-DEPTO-VISTO(WS-IDX)
+                 AND WS-DEPTO-CANT-SUC(WS-IDX) < WS-CNT-BRANCHES-PROC
+                 ADD 1 TO WS-CNT-EXCEPCIONES
+                 MOVE WS-IDX TO WS-IDX-ED
+                 MOVE WS-DEPTO-CANT-SUC(WS-IDX) TO WS-DEPTO-CANT-SUC-ED
+                 MOVE WS-CNT-BRANCHES-PROC TO WS-CNT-BRANCHES-PROC-ED
+                 MOVE SPACES TO REG-EXCEPT
+                 STRING "DEPTO " DELIMITED BY SIZE
+                        FUNCTION TRIM(WS-IDX-ED) DELIMITED BY SIZE
+                        " (" DELIMITED BY SIZE
+                        FUNCTION TRIM(WS-DEPTO-NOMBRE(WS-IDX))
+                                                  DELIMITED BY SIZE
+                        ") REPORTADO POR " DELIMITED BY SIZE
+                        FUNCTION TRIM(WS-DEPTO-CANT-SUC-ED)
+                                                  DELIMITED BY SIZE
+                        " DE " DELIMITED BY SIZE
+                        FUNCTION TRIM(WS-CNT-BRANCHES-PROC-ED)
+                                                  DELIMITED BY SIZE
+                        " SUCURSALES" DELIMITED BY SIZE
+                   INTO REG-EXCEPT
+                 END-STRING
+                 WRITE REG-EXCEPT
               END-IF
+           END-PERFORM
+           MOVE WS-CNT-EXCEPCIONES TO WS-CNT-EXCEPCIONES-ED
+           MOVE SPACES TO REG-EXCEPT
+           STRING "TOTAL DEPARTAMENTOS CON DIFERENCIAS: "
+                                          DELIMITED BY SIZE
+                  WS-CNT-EXCEPCIONES-ED   DELIMITED BY SIZE
+             INTO REG-EXCEPT
+           END-STRING
+           WRITE REG-EXCEPT
+           IF WS-RETURN-CODE = ZERO AND WS-CNT-EXCEPCIONES > 0
+              MOVE 4 TO WS-RETURN-CODE
            END-IF.
 
-       0340-UPLOAD-DETALLES.
-           MOVE SUC01-DEPTO TO WS-DEP-NOMBRE
-           MOVE WS-TOTAL-DEPTO TO WS-DEP-MONTO
-           PERFORM 0400-OBJECTIVE-REACHED
-           WRITE REG-TOTAL FROM WS-DETALLE.
+       0500-CLOSE-FILE.
+           IF WS-BRCTL-OPEN
+              CLOSE BRANCH-CTL
+           END-IF
+           IF WS-OBJ-OPEN
+              CLOSE OBJETIVO-EN
+           END-IF
+           IF WS-OUT-OPEN
+              CLOSE TOTAL-SALIDA
+           END-IF
+           IF WS-EXCPT-OPEN
+              CLOSE EXCEPCIONES
+           END-IF
+           IF WS-CSVOUT-OPEN
+              CLOSE TOTAL-CSV
+           END-IF.
 
-       0400-OBJECTIVE-REACHED.
-           IF SUC01-NUMERO = OBJ-NUMERO
-              IF WS-TOTAL-DEPTO >= OBJ-MONTO
-                 MOVE "LOGRADO" TO WS-DEP-OBJETIVO
+       0900-ESCRIBIR-RUNLOG.
+           OPEN EXTEND RUN-LOG
+           IF FS-RUNLOG-OK
+              MOVE FUNCTION CURRENT-DATE TO WS-RUNLOG-TS
+              IF WS-ABORTAR
+                 MOVE "ERROR" TO WS-RUN-STATUS
               ELSE
-                 MOVE "NO LOGRADO" TO WS-DEP-OBJETIVO
+                 MOVE "OK" TO WS-RUN-STATUS
               END-IF
-           ELSE IF SUC01-NUMERO > OBJ-NUMERO
-              READ OBJETIVO-EN
+              MOVE SPACES TO REG-RUNLOG
+              STRING "APAREJER - FECHA "  DELIMITED BY SIZE
+                     WS-RUNLOG-TS(1:4)    DELIMITED BY SIZE
+                     "-"                  DELIMITED BY SIZE
+                     WS-RUNLOG-TS(5:2)    DELIMITED BY SIZE
+                     "-"                  DELIMITED BY SIZE
+                     WS-RUNLOG-TS(7:2)    DELIMITED BY SIZE
+                     " HORA "             DELIMITED BY SIZE
+                     WS-RUNLOG-TS(9:2)    DELIMITED BY SIZE
+                     ":"                  DELIMITED BY SIZE
+                     WS-RUNLOG-TS(11:2)   DELIMITED BY SIZE
+                     ":"                  DELIMITED BY SIZE
+                     WS-RUNLOG-TS(13:2)   DELIMITED BY SIZE
+                INTO REG-RUNLOG
+              END-STRING
+              WRITE REG-RUNLOG
+              MOVE SPACES TO REG-RUNLOG
+              STRING "ESTADO: "              DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-RUN-STATUS)
+                                                DELIMITED BY SIZE
+                     "  RETURN-CODE: "         DELIMITED BY SIZE
+                     WS-RETURN-CODE     DELIMITED BY SIZE
+                INTO REG-RUNLOG
+              END-STRING
+              WRITE REG-RUNLOG
+              MOVE WS-CNT-BRANCHES-PROC TO WS-CNT-BRANCHES-PROC-ED
+              MOVE SPACES TO REG-RUNLOG
+              STRING "SUCURSALES PROCESADAS: "       DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-CNT-BRANCHES-PROC-ED)
+                                                      DELIMITED BY SIZE
+                INTO REG-RUNLOG
+              END-STRING
+              WRITE REG-RUNLOG
+              MOVE SPACES TO REG-RUNLOG
+              STRING "REGISTROS DE SUCURSAL LEIDOS: " DELIMITED BY SIZE
+                     WS-CNT-SUC-REGISTROS             DELIMITED BY SIZE
+                INTO REG-RUNLOG
+              END-STRING
+              WRITE REG-RUNLOG
+              MOVE SPACES TO REG-RUNLOG
+              STRING "REGISTROS DE OBJETIVO LEIDOS: "
+                                                  DELIMITED BY SIZE
+                     WS-CNT-OBJ-LEIDOS            DELIMITED BY SIZE
+                INTO REG-RUNLOG
+              END-STRING
+              WRITE REG-RUNLOG
+              MOVE SPACES TO REG-RUNLOG
+              STRING "REGISTROS DE OBJETIVO CARGADOS (PERIODO "
+                                                  DELIMITED BY SIZE
+                     WS-PERIODO                   DELIMITED BY SIZE
+                     "): "                        DELIMITED BY SIZE
+                     WS-CNT-OBJ-REGISTROS         DELIMITED BY SIZE
+                INTO REG-RUNLOG
+              END-STRING
+              WRITE REG-RUNLOG
+              MOVE SPACES TO REG-RUNLOG
+              STRING "LINEAS DE DETALLE ESCRITAS: "  DELIMITED BY SIZE
+                     WS-CNT-DETALLE                  DELIMITED BY SIZE
+                INTO REG-RUNLOG
+              END-STRING
+              WRITE REG-RUNLOG
+              CLOSE RUN-LOG
+           ELSE
+              DISPLAY "FS-RUNLOG: " FS-RUNLOG
            END-IF.
 
-       0500-CLOSE-FILE.
-           CLOSE SUCURSAL-EN1
-           CLOSE SUCURSAL-EN2
-           CLOSE OBJETIVO-EN
-           CLOSE TOTAL-SALIDA.
-
        0600-CLOSE-PROGRAM.
+           MOVE WS-RETURN-CODE TO RETURN-CODE
            STOP RUN.
