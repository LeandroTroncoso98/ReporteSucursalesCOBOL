@@ -0,0 +1,73 @@
+//APAREJER JOB (ACCTNO),'TRONCOSO L.',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* DRIVING JCL FOR Z38891.CURSO.SOURCE(APAREJER)                *
+//*                                                               *
+//* RETURN-CODE MEANING (SET BY THE PROGRAM ON EACH ABORT PATH): *
+//*   RC= 0  OK, TODOS LOS OBJETIVOS RECONCILIADOS               *
+//*   RC= 4  OK, PERO HAY DEPTOS SIN COBERTURA TOTAL (VER EXCPT)  *
+//*   RC=12  NO SE PUDO ABRIR BRANCHES (CONTROL DE SUCURSALES)    *
+//*   RC=14  NO SE PUDO ABRIR PARMIN (PERIODO A PROCESAR)         *
+//*   RC=16  NO SE PUDO ABRIR UNA SUCURSAL LISTADA EN BRANCHES    *
+//*   RC=18  NO SE PUDO ABRIR OBJ (OBJETIVOS)                     *
+//*   RC=20  NO SE PUDO ABRIR OUTFILE (REPORTE)                   *
+//*   RC=22  NO SE PUDO ABRIR CSVOUT (EXTRACTO CSV)               *
+//*   RC=24  NO SE PUDO ABRIR EXCPT (RECONCILIACION)              *
+//*   RC=26  PARMIN VACIO, FALTA EL PERIODO A PROCESAR            *
+//*   RC=28  UNA SUCURSAL NO ESTA EN ORDEN ASCENDENTE DE DEPTO    *
+//*                                                               *
+//* RESTART PROCEDURE (NO HAY CHECKPOINT/RESTART DENTRO DEL       *
+//* PROGRAMA, Y STEP05 ES EL PRIMER PASO DEL JOB, ASI QUE UN       *
+//* RESTART=STEP05 EN EL JOB CARD NO APORTARIA NADA - EL PUNTO DE  *
+//* REINICIO REAL ES A NIVEL DE SUCURSAL, VIA EL DATASET DE        *
+//* CONTROL //BRANCHES, NO UN RESTART= DE JES:                     *
+//*   1. REVISAR EL RC DE STEP05 CONTRA LA TABLA DE ARRIBA PARA   *
+//*      IDENTIFICAR LA CAUSA (DD FALTANTE, ARCHIVO DESORDENADO,  *
+//*      ETC.) Y CORREGIRLA.                                      *
+//*   2. SI EL JOB FALLO DESPUES DE HABER PROCESADO CORRECTAMENTE *
+//*      ALGUNAS SUCURSALES (RC=16 O RC=28 EN UNA SUCURSAL QUE NO *
+//*      ES LA PRIMERA), EDITAR EL DATASET DE CONTROL APUNTADO    *
+//*      POR //BRANCHES Y QUITAR LAS SUCURSALES YA PROCESADAS     *
+//*      CORRECTAMENTE, DEJANDO SOLO LAS PENDIENTES.              *
+//*   3. RESUBMITIR EL JOB NORMALMENTE (SIN RESTART=).            *
+//*--------------------------------------------------------------*
+//STEP05   EXEC PGM=APAREJER
+//STEPLIB  DD DSN=Z38891.CURSO.LOAD,DISP=SHR
+//BRANCHES DD DSN=Z38891.CURSO.CNTL(BRANCHES),DISP=SHR
+//PARMIN   DD DSN=Z38891.CURSO.CNTL(PERIODO),DISP=SHR
+//* UNA DD POR CADA SUCURSAL LISTADA EN EL MIEMBRO BRANCHES (EL      *
+//* PROGRAMA ABRE CADA DDNAME QUE LEE DE AHI, EN ORDEN). PARA SUMAR  *
+//* UNA SUCURSAL NUEVA: AGREGAR SU DD ACA Y SU DDNAME EN BRANCHES -  *
+//* NO HACE FALTA RECOMPILAR.                                        *
+//SUC01    DD DSN=Z38891.CURSO.DATOS(SUC01),DISP=SHR
+//SUC02    DD DSN=Z38891.CURSO.DATOS(SUC02),DISP=SHR
+//OBJ      DD DSN=Z38891.CURSO.DATOS(OBJETIVO),DISP=SHR
+//OUTFILE  DD DSN=Z38891.CURSO.REPORTES(APAREJER),
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//CSVOUT   DD DSN=Z38891.CURSO.REPORTES(APAREJCSV),
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//EXCPT    DD DSN=Z38891.CURSO.REPORTES(APAREJEXC),
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(2,2),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//* RUNLOG ES UN REGISTRO ACUMULATIVO DE AUDITORIA: DISP=MOD PARA
+//* QUE CADA EJECUCION AGREGUE SUS LINEAS SIN BORRAR LAS ANTERIORES.
+//* SE ESCRIBE SIEMPRE, INCLUSO SI STEP05 TERMINA EN ERROR.
+//RUNLOG   DD DSN=Z38891.CURSO.REPORTES(APAREJLOG),
+//            DISP=MOD,
+//            DCB=(RECFM=FB,LRECL=120,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* EL SIGUIENTE PASO SOLO CORRE SI STEP05 TERMINO EN RC=0 O      *
+//* RC=4 (OK, INCLUSO CON EXCEPCIONES DE RECONCILIACION); CUALQUIER *
+//* OTRO RC (FALLO DE APERTURA U ORDEN) LO SALTEA.                *
+//*--------------------------------------------------------------*
+//PRTCSV   EXEC PGM=IEBGENER,COND=(4,GT,STEP05)
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD DSN=Z38891.CURSO.REPORTES(APAREJCSV),DISP=SHR
+//SYSUT2   DD SYSOUT=*
+//SYSIN    DD DUMMY
